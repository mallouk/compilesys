@@ -0,0 +1,59 @@
+//PAYROLRN JOB (ACCTNO),'REGISTRAR/PAYROLL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*================================================================
+//*  PAYROLRN - NIGHTLY BATCH JOB STREAM
+//*
+//*  RUNS THE STUDENT CREDIT-HOURS PASS, THE PAYROLL PASS, AND THE
+//*  DOWNSTREAM REPORTS IN SEQUENCE. EACH STEP IS GUARDED BY A COND
+//*  TEST AGAINST THE RETURN CODE OF STEP010 (AND, FOR THE PAYROLL
+//*  STEPS, STEP020) SO A FAILED OR OUT-OF-BALANCE EARLIER STEP
+//*  SKIPS EVERYTHING THAT DEPENDS ON ITS OUTPUT INSTEAD OF RUNNING
+//*  ON STALE OR PARTIAL DATA.
+//*================================================================
+//*
+//STEP005  EXEC PGM=HELLO
+//STEPLIB  DD DSN=SYS1.COMPILESYS.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//*  SIGN-ON STEP - RECORDS THE OPERATOR ID AND RUN DATE/TIME AS THE
+//*  FIRST ENTRY IN THE SIGN-ON AUDIT TRAIL BEFORE ANY OF THE REAL
+//*  PROCESSING STEPS RUN.
+//*
+//STEP010  EXEC PGM=READFILE
+//STEPLIB  DD DSN=SYS1.COMPILESYS.LOADLIB,DISP=SHR
+//INPUTDAT DD DSN=PROD.REGISTRAR.INPUTDATA,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=READWRTF,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=SYS1.COMPILESYS.LOADLIB,DISP=SHR
+//INPUTDAT DD DSN=PROD.PAYROLL.INPUTDATA,DISP=SHR
+//OUTPUDAT DD DSN=PROD.PAYROLL.OUTPUTDATA,
+//             DISP=(NEW,CATLG,KEEP)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=CLASROST,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=SYS1.COMPILESYS.LOADLIB,DISP=SHR
+//INPUTDAT DD DSN=PROD.REGISTRAR.INPUTDATA,DISP=SHR
+//CLASROST DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=DEPTSUMM,COND=((4,GE,STEP010),(4,GE,STEP030))
+//STEPLIB  DD DSN=SYS1.COMPILESYS.LOADLIB,DISP=SHR
+//INPUTDAT DD DSN=PROD.REGISTRAR.INPUTDATA,DISP=SHR
+//DEPTSUMM DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=PAYMERGE,COND=((4,GE,STEP010),(4,GE,STEP020))
+//STEPLIB  DD DSN=SYS1.COMPILESYS.LOADLIB,DISP=SHR
+//OUTPUDAT DD DSN=PROD.PAYROLL.OUTPUTDATA,DISP=SHR
+//PAYMERGE DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//*  IF STEP010 FAILS OR FINISHES OUT OF BALANCE, STEP030-STEP050 ARE
+//*  ALL BYPASSED SINCE THEY DEPEND ON readFile'S SUCCESSFUL RUN; IF
+//*  STEP020 FAILS (OR REJECTS RECORDS), STEP050 IS BYPASSED SINCE
+//*  THE MERGE REPORT HAS NO PAYROLL OUTPUT TO JOIN AGAINST.
+//*
