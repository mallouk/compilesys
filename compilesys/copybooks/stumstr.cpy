@@ -0,0 +1,18 @@
+      *================================================================
+      *  STUMSTR.CPY
+      *
+      *  Record layout for the student master file (studentMaster).
+      *  Shared by every program that reads or writes the master:
+      *  studentCreditHours, studentLookup, studentMaint, the roster
+      *  and summary reports, and the payroll/student cross-reference.
+      *================================================================
+       01  STUDENT-MASTER-RECORD.
+           05  STU-NAME                PIC X(10).
+           05  STU-DEPT                PIC X(04).
+           05  STU-ID-NUMBER           PIC X(04).
+           05  STU-CREDITS             PIC 9(02).
+           05  STU-GRADE               PIC X(01).
+           05  STU-GPA                 PIC 9V99.
+           05  STU-STANDING            PIC X(01).
+               88  STU-GOOD-STANDING       VALUE "G".
+               88  STU-PROBATION           VALUE "P".
