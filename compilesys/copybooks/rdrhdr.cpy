@@ -0,0 +1,14 @@
+      *================================================================
+      *  RDRHDR.CPY
+      *
+      *  Generic record-type header shared by every program that
+      *  reads the "inputData" file. The physical file is used by
+      *  more than one program with more than one record layout, so
+      *  the first physical record is always this header, identifying
+      *  which layout the data records that follow are in. Programs
+      *  REDEFINE their own first data record with this layout to
+      *  check it before processing any data.
+      *================================================================
+       02  HDR-RECORD-TYPE             PIC X(01).
+           88  HDR-IS-HEADER-REC           VALUE "H".
+       02  HDR-LAYOUT-NAME              PIC X(10).
