@@ -1,33 +1,287 @@
        program-id. student.
 
+        environment division.
+        input-output section.
+        file-control.
+        select student-master assign to disk
+        organization is indexed
+        access mode is random
+        record key is stu-id-number
+        file status is student-status.
+
+        select trans-file assign to disk
+        organization is line sequential
+        file status is trans-status.
+
         data division.
+        file section.
+
+        fd student-master
+        label records are standard
+        value of file-id is "studentMaster".
+        copy "stumstr.cpy".
+
+        fd trans-file
+        label records are standard
+        value of file-id is "inputData".
+            01 trans-record.
+                02 trans-rec-type pic x(1).
+                02 trans-name pic x(10).
+                02 trans-dept pic x(4).
+                02 trans-id-number pic x(4).
+                02 trans-credits pic 9(2).
+            01 trans-header-record redefines trans-record.
+                copy "rdrhdr.cpy".
+            01 trans-trailer-record redefines trans-record.
+                02 trans-trailer-rec-type pic x(1).
+                02 trans-trailer-tag pic x(6).
+                02 filler pic x(11).
+
         working-storage section.
         	01 student-data.
                 	02 student-name pic x(10).
                 	02 dept pic x(4).
                 	02 id-number pic x(4).
                 	02 credits pic 9(2).
+                	02 grade pic x(1).
        	01 number-of-records pic 99.
-        01 template pic x(20) value "nnnnnnnnnnccccNNNNhh".
+        01 template pic x(21) value "nnnnnnnnnnccccNNNNhhg".
         01 total-hours pic 999 value zeros.
+        01 quality-points pic 9(5)v99 value zeros.
+        01 grade-points pic 9v99 value zeros.
+        01 gpa pic 9v99 value zeros.
+        01 standing pic x(10) value spaces.
+        01 record-gpa pic 9v99 value zeros.
+        01 record-standing pic x(10) value spaces.
+
+        01 dept-table.
+            05 filler pic x(4) value "MATH".
+            05 filler pic x(4) value "CHEM".
+            05 filler pic x(4) value "PHYS".
+            05 filler pic x(4) value "BIOL".
+            05 filler pic x(4) value "ENGL".
+            05 filler pic x(4) value "HIST".
+            05 filler pic x(4) value "COMP".
+        01 dept-table-r redefines dept-table.
+            05 dept-entry pic x(4) occurs 7 times.
+        01 dept-idx pic 99 value zeros.
+
+        01 record-valid-switch pic x(1) value "N".
+            88 record-is-valid value "Y".
+        01 dept-valid-switch pic x(1) value "N".
+            88 dept-is-valid value "Y".
+
+        01 run-mode pic x(1) value space.
+            88 interactive-mode value "I".
+            88 batch-mode value "B".
+        01 trans-eof-switch pic x(1) value 'n'.
+            88 end-of-trans value 'y'.
+
+        01 seen-ids-table.
+            05 seen-id pic x(4) occurs 200 times.
+        01 seen-count pic 9(3) value zeros.
+        01 dup-idx pic 999 value zeros.
+        01 dup-id-switch pic x(1) value "N".
+            88 dup-id-found value "Y".
+        01 seen-table-full-switch pic x(1) value "N".
+            88 seen-table-is-full value "Y".
+
+        77 student-status pic x(2) value "00".
+        77 trans-status pic x(2) value "00".
 
         procedure division.
-        	display "How many records do you want to enter?".
-        	accept number-of-records.
-           	display "Enter data for each records in this format:".
-           	display template.
-           	perform get-input number-of-records times.
+            accept run-mode from command-line.
+            perform get-run-mode until interactive-mode or batch-mode.
+
+            open i-o student-master.
+            if student-status = "35"
+                open output student-master
+                close student-master
+                open i-o student-master
+            end-if.
+
+            if interactive-mode
+           	    display "How many records do you want to enter?"
+        	    accept number-of-records
+           	    display "Enter data in this format:"
+           	    display template
+           	    perform get-input number-of-records times
+            else
+                open input trans-file
+                if trans-status not = "00"
+                    display "student: cannot open inputData, status = "
+                        trans-status
+                    move 'y' to trans-eof-switch
+                    move 4 to return-code
+                else
+                    read trans-file
+                        at end
+                            display "student: inputData is empty - no "
+                                "header record"
+                            move 'y' to trans-eof-switch
+                            move 4 to return-code
+                    end-read
+                end-if
+                if not end-of-trans
+                    if not hdr-is-header-rec
+                            or hdr-layout-name not = "STUDENT   "
+                        display "student: inputData has the wrong "
+                            "or missing header record - expected "
+                            "STUDENT layout, rejecting file"
+                        move 'y' to trans-eof-switch
+                        move 4 to return-code
+                    else
+                        read trans-file
+                            at end move 'y' to trans-eof-switch
+                        end-read
+                    end-if
+                end-if
+                perform batch-get-input until end-of-trans
+                close trans-file
+            end-if.
+
+            perform compute-gpa.
+            close student-master.
            	display "total hours = " total-hours.
-      
-	stop run.
-          
+            display "gpa = " gpa.
+            display "standing = " standing.
+
+	goback.
+
+        get-run-mode.
+            display "Enter run mode (I=interactive, B=batch):".
+            accept run-mode.
+        end-get-run-mode.
+
         get-input.
+            move "N" to record-valid-switch.
+            perform prompt-and-validate until record-is-valid.
+            perform process-record.
+        end-input.
+
+        batch-get-input.
+            if trans-trailer-tag = "TRAILR"
+                move 'y' to trans-eof-switch
+            else
+                move trans-name to student-name
+                move trans-dept to dept
+                move trans-id-number to id-number
+                move trans-credits to credits
+                move space to grade
+                move "N" to dept-valid-switch
+                perform check-one-dept
+                    varying dept-idx from 1 by 1
+                    until dept-idx > 7 or dept-is-valid
+                perform check-duplicate-id
+                if dept-is-valid and id-number is numeric
+                        and not dup-id-found
+                    perform process-record
+                else
+                    display "batch record rejected, bad dept/id/dup: "
+                        id-number
+                end-if
+                read trans-file at end move 'y' to trans-eof-switch
+            end-if.
+        end-batch-get-input.
+
+        process-record.
+           	add credits to total-hours.
+            perform grade-to-points.
+            compute quality-points = quality-points +
+                (credits * grade-points).
+            perform compute-record-gpa.
+            move student-name to stu-name.
+            move dept to stu-dept.
+            move id-number to stu-id-number.
+            move credits to stu-credits.
+            move grade to stu-grade.
+            move record-gpa to stu-gpa.
+            if record-standing = "good"
+                move "G" to stu-standing
+            else
+                move "P" to stu-standing
+            end-if.
+            write student-master-record.
+            if seen-count < 200
+                add 1 to seen-count
+                move id-number to seen-id (seen-count)
+            else
+                if not seen-table-is-full
+                    display "student: seen-ids table full, "
+                        "duplicate checking stops at 200 records"
+                    move "Y" to seen-table-full-switch
+                end-if
+            end-if.
+        end-process-record.
+
+        prompt-and-validate.
         	display "Enter data in this format".
            	display template.
            	accept student-data.
-           	add credits to total-hours.
-        end-input.
-      
-           goback.
-          
+            move "N" to dept-valid-switch.
+            perform check-one-dept
+                varying dept-idx from 1 by 1
+                until dept-idx > 7 or dept-is-valid.
+            perform check-duplicate-id.
+            if dept-is-valid and id-number is numeric
+                    and not dup-id-found
+                move "Y" to record-valid-switch
+            else
+                display "invalid dept, id-number, or dup - re-enter"
+                move "N" to record-valid-switch
+            end-if.
+        end-prompt-and-validate.
+
+        check-one-dept.
+            if dept = dept-entry (dept-idx)
+                move "Y" to dept-valid-switch
+            end-if.
+        end-check-one-dept.
+
+        check-duplicate-id.
+            move "N" to dup-id-switch.
+            perform check-one-seen-id
+                varying dup-idx from 1 by 1
+                until dup-idx > seen-count or dup-id-found.
+        end-check-duplicate-id.
+
+        check-one-seen-id.
+            if id-number = seen-id (dup-idx)
+                move "Y" to dup-id-switch
+            end-if.
+        end-check-one-seen-id.
+
+        grade-to-points.
+            evaluate grade
+                when "A" move 4.00 to grade-points
+                when "B" move 3.00 to grade-points
+                when "C" move 2.00 to grade-points
+                when "D" move 1.00 to grade-points
+                when "F" move 0.00 to grade-points
+                when other move 0.00 to grade-points
+            end-evaluate.
+        end-grade-to-points.
+
+        compute-gpa.
+            if total-hours > zeros
+                compute gpa rounded = quality-points / total-hours
+            else
+                move zeros to gpa
+            end-if.
+            if gpa >= 2.00
+                move "good" to standing
+            else
+                move "probation" to standing
+            end-if.
+        end-compute-gpa.
+
+        compute-record-gpa.
+            move grade-points to record-gpa.
+            if record-gpa >= 2.00
+                move "good" to record-standing
+            else
+                move "probation" to record-standing
+            end-if.
+        end-compute-record-gpa.
+
         end program student.
