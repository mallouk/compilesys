@@ -0,0 +1,235 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. STUDENT-MAINT.
+000030 AUTHOR. REGISTRAR-SYSTEMS-GROUP.
+000040 INSTALLATION. REGISTRARS-OFFICE.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*   2026-08-08  RSG  INITIAL VERSION - ADD/CHANGE/DELETE
+000100*                    MAINTENANCE AGAINST THE STUDENT MASTER SO
+000110*                    CORRECTIONS DO NOT REQUIRE RE-KEYING A
+000120*                    WHOLE BATCH.
+000130*================================================================
+000140*
+000150 ENVIRONMENT DIVISION.
+000160 CONFIGURATION SECTION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT STUDENT-MASTER ASSIGN TO DISK
+000200         ORGANIZATION IS INDEXED
+000210         ACCESS MODE IS RANDOM
+000220         RECORD KEY IS STU-ID-NUMBER
+000230         FILE STATUS IS WS-MASTER-STATUS.
+000240*
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270*
+000280 FD  STUDENT-MASTER
+000290     LABEL RECORDS ARE STANDARD
+000300     VALUE OF FILE-ID IS "studentMaster".
+000310     COPY "stumstr.cpy".
+000320*
+000330 WORKING-STORAGE SECTION.
+000340*----------------------------------------------------------------
+000350* SWITCHES, STATUS FIELDS, AND MENU CONTROL
+000360*----------------------------------------------------------------
+000370 77  WS-MASTER-STATUS        PIC X(02) VALUE "00".
+000380 77  WS-CONTINUE-SW          PIC X(01) VALUE "Y".
+000390     88  WS-CONTINUE-MAINT       VALUE "Y".
+000400 77  WS-MENU-CHOICE          PIC X(01) VALUE SPACES.
+000410     88  WS-CHOICE-ADD           VALUE "1".
+000420     88  WS-CHOICE-CHANGE        VALUE "2".
+000430     88  WS-CHOICE-DELETE        VALUE "3".
+000440     88  WS-CHOICE-EXIT          VALUE "4".
+000450 77  WS-SEARCH-ID            PIC X(04) VALUE SPACES.
+000460 77  WS-GRADE-POINTS         PIC 9V99 VALUE ZEROS.
+000461 77  WS-DEPT-VALID-SWITCH    PIC X(01) VALUE "N".
+000462     88  WS-DEPT-IS-VALID        VALUE "Y".
+000463 77  WS-DEPT-IDX             PIC 99 VALUE ZEROS.
+000463 77  WS-NEW-DEPT             PIC X(04) VALUE SPACES.
+000464 01  WS-DEPT-TABLE.
+000465     05  FILLER              PIC X(4) VALUE "MATH".
+000466     05  FILLER              PIC X(4) VALUE "CHEM".
+000467     05  FILLER              PIC X(4) VALUE "PHYS".
+000468     05  FILLER              PIC X(4) VALUE "BIOL".
+000469     05  FILLER              PIC X(4) VALUE "ENGL".
+000470     05  FILLER              PIC X(4) VALUE "HIST".
+000471     05  FILLER              PIC X(4) VALUE "COMP".
+000472 01  WS-DEPT-TABLE-R REDEFINES WS-DEPT-TABLE.
+000473     05  WS-DEPT-ENTRY           PIC X(4) OCCURS 7 TIMES.
+000474*
+000480 PROCEDURE DIVISION.
+000490*================================================================
+000500* 0000-MAINLINE
+000510*================================================================
+000520 0000-MAINLINE.
+000530     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000540     PERFORM 2000-MENU-CYCLE THRU 2000-MENU-CYCLE-EXIT
+000550         UNTIL NOT WS-CONTINUE-MAINT.
+000560     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+000570     GOBACK.
+000580*
+000590 1000-INITIALIZE.
+000600     OPEN I-O STUDENT-MASTER.
+000610     IF WS-MASTER-STATUS NOT = "00" AND NOT = "05"
+000620         DISPLAY "STUDENT-MAINT: UNABLE TO OPEN MASTER, "
+000630             "STATUS = " WS-MASTER-STATUS
+000640         MOVE "N" TO WS-CONTINUE-SW
+000650     END-IF.
+000660 1000-INITIALIZE-EXIT.
+000670     EXIT.
+000680*
+000690 2000-MENU-CYCLE.
+000700     DISPLAY "1 = ADD    2 = CHANGE    3 = DELETE    4 = EXIT".
+000710     DISPLAY "ENTER CHOICE: ".
+000720     ACCEPT WS-MENU-CHOICE.
+000730     EVALUATE TRUE
+000740         WHEN WS-CHOICE-ADD
+000750             PERFORM 3000-ADD-STUDENT THRU 3000-ADD-STUDENT-EXIT
+000760         WHEN WS-CHOICE-CHANGE
+000770             PERFORM 4000-CHANGE-STUDENT
+000780                 THRU 4000-CHANGE-STUDENT-EXIT
+000790         WHEN WS-CHOICE-DELETE
+000800             PERFORM 5000-DELETE-STUDENT
+000810                 THRU 5000-DELETE-STUDENT-EXIT
+000820         WHEN WS-CHOICE-EXIT
+000830             MOVE "N" TO WS-CONTINUE-SW
+000840         WHEN OTHER
+000850             DISPLAY "INVALID CHOICE, TRY AGAIN"
+000860     END-EVALUATE.
+000870 2000-MENU-CYCLE-EXIT.
+000880     EXIT.
+000890*
+000900 3000-ADD-STUDENT.
+000910     DISPLAY "ENTER ID-NUMBER: ".
+000920     ACCEPT STU-ID-NUMBER.
+000930     DISPLAY "ENTER NAME: ".
+000940     ACCEPT STU-NAME.
+000950     DISPLAY "ENTER DEPT: ".
+000960     ACCEPT STU-DEPT.
+000970     DISPLAY "ENTER CREDITS: ".
+000980     ACCEPT STU-CREDITS.
+000990     DISPLAY "ENTER GRADE: ".
+001000     ACCEPT STU-GRADE.
+001005     PERFORM 6500-VALIDATE-DEPT-AND-ID
+001006         THRU 6500-VALIDATE-DEPT-AND-ID-EXIT.
+001007     IF NOT WS-DEPT-IS-VALID OR STU-ID-NUMBER NOT NUMERIC
+001008         DISPLAY "ADD REJECTED, BAD DEPT OR ID-NUMBER: "
+001009             STU-ID-NUMBER
+001010     ELSE
+001011         PERFORM 6000-SET-GPA-STANDING
+001012             THRU 6000-SET-GPA-STANDING-EXIT
+001020         WRITE STUDENT-MASTER-RECORD
+001030             INVALID KEY
+001040                 DISPLAY "ADD FAILED, ID ALREADY ON FILE, "
+001041                     "STATUS = " WS-MASTER-STATUS
+001060             NOT INVALID KEY
+001070                 DISPLAY "STUDENT ADDED: " STU-ID-NUMBER
+001080         END-WRITE
+001081     END-IF.
+001090 3000-ADD-STUDENT-EXIT.
+001100     EXIT.
+001110*
+001120 4000-CHANGE-STUDENT.
+001130     DISPLAY "ENTER ID-NUMBER TO CHANGE: ".
+001140     ACCEPT WS-SEARCH-ID.
+001150     MOVE WS-SEARCH-ID TO STU-ID-NUMBER.
+001160     READ STUDENT-MASTER
+001170         INVALID KEY
+001180             DISPLAY "NO STUDENT FOUND FOR ID-NUMBER "
+001190                 WS-SEARCH-ID
+001200         NOT INVALID KEY
+001210             PERFORM 4100-APPLY-CHANGES
+001220                 THRU 4100-APPLY-CHANGES-EXIT
+001230     END-READ.
+001240 4000-CHANGE-STUDENT-EXIT.
+001250     EXIT.
+001260*
+001270 4100-APPLY-CHANGES.
+001280     DISPLAY "ENTER NEW DEPT (SPACES TO LEAVE UNCHANGED): ".
+001290     ACCEPT WS-NEW-DEPT.
+001291     IF WS-NEW-DEPT NOT = SPACES
+001292         MOVE WS-NEW-DEPT TO STU-DEPT
+001293     END-IF.
+001300     DISPLAY "ENTER NEW CREDITS: ".
+001310     ACCEPT STU-CREDITS.
+001320     DISPLAY "ENTER NEW GRADE: ".
+001330     ACCEPT STU-GRADE.
+001335     PERFORM 6500-VALIDATE-DEPT-AND-ID
+001336         THRU 6500-VALIDATE-DEPT-AND-ID-EXIT.
+001337     IF NOT WS-DEPT-IS-VALID
+001338         DISPLAY "CHANGE REJECTED, BAD DEPT: " STU-DEPT
+001339     ELSE
+001340         PERFORM 6000-SET-GPA-STANDING
+001341             THRU 6000-SET-GPA-STANDING-EXIT
+001350         REWRITE STUDENT-MASTER-RECORD
+001360             INVALID KEY
+001370                 DISPLAY "CHANGE FAILED, STATUS = "
+001371                     WS-MASTER-STATUS
+001380             NOT INVALID KEY
+001390                 DISPLAY "STUDENT CHANGED: " STU-ID-NUMBER
+001400         END-REWRITE
+001401     END-IF.
+001410 4100-APPLY-CHANGES-EXIT.
+001420     EXIT.
+001430*
+001440 5000-DELETE-STUDENT.
+001450     DISPLAY "ENTER ID-NUMBER TO DELETE: ".
+001460     ACCEPT WS-SEARCH-ID.
+001470     MOVE WS-SEARCH-ID TO STU-ID-NUMBER.
+001480     READ STUDENT-MASTER
+001490         INVALID KEY
+001500             DISPLAY "NO STUDENT FOUND FOR ID-NUMBER "
+001510                 WS-SEARCH-ID
+001520         NOT INVALID KEY
+001530             DELETE STUDENT-MASTER RECORD
+001540                 INVALID KEY
+001550                     DISPLAY "DELETE FAILED, STATUS = "
+001560                         WS-MASTER-STATUS
+001570                 NOT INVALID KEY
+001580                     DISPLAY "STUDENT DELETED: " WS-SEARCH-ID
+001590             END-DELETE
+001600     END-READ.
+001610 5000-DELETE-STUDENT-EXIT.
+001620     EXIT.
+001630*
+001640 6000-SET-GPA-STANDING.
+001650     EVALUATE STU-GRADE
+001660         WHEN "A" MOVE 4.00 TO WS-GRADE-POINTS
+001670         WHEN "B" MOVE 3.00 TO WS-GRADE-POINTS
+001680         WHEN "C" MOVE 2.00 TO WS-GRADE-POINTS
+001690         WHEN "D" MOVE 1.00 TO WS-GRADE-POINTS
+001700         WHEN "F" MOVE 0.00 TO WS-GRADE-POINTS
+001710         WHEN OTHER MOVE 0.00 TO WS-GRADE-POINTS
+001720     END-EVALUATE.
+001730     MOVE WS-GRADE-POINTS TO STU-GPA.
+001740     IF STU-GPA >= 2.00
+001750         MOVE "G" TO STU-STANDING
+001760     ELSE
+001770         MOVE "P" TO STU-STANDING
+001780     END-IF.
+001790 6000-SET-GPA-STANDING-EXIT.
+001800     EXIT.
+001810*
+001811 6500-VALIDATE-DEPT-AND-ID.
+001812     MOVE "N" TO WS-DEPT-VALID-SWITCH.
+001813     PERFORM 6510-CHECK-ONE-DEPT
+001814         VARYING WS-DEPT-IDX FROM 1 BY 1
+001815         UNTIL WS-DEPT-IDX > 7 OR WS-DEPT-IS-VALID.
+001816 6500-VALIDATE-DEPT-AND-ID-EXIT.
+001817     EXIT.
+001818*
+001819 6510-CHECK-ONE-DEPT.
+001820     IF STU-DEPT = WS-DEPT-ENTRY (WS-DEPT-IDX)
+001821         MOVE "Y" TO WS-DEPT-VALID-SWITCH
+001822     END-IF.
+001823 6510-CHECK-ONE-DEPT-EXIT.
+001824     EXIT.
+001825*
+001830 9000-TERMINATE.
+001840     CLOSE STUDENT-MASTER.
+001850 9000-TERMINATE-EXIT.
+001860     EXIT.
+001870*
+001880 END PROGRAM STUDENT-MAINT.
