@@ -0,0 +1,105 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. STUDENT-LOOKUP.
+000030 AUTHOR. REGISTRAR-SYSTEMS-GROUP.
+000040 INSTALLATION. REGISTRARS-OFFICE.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*   2026-08-08  RSG  INITIAL VERSION - DIRECT READ OF THE
+000100*                    STUDENT MASTER BY ID-NUMBER FOR THE
+000110*                    REGISTRAR DESK, REPLACING A FULL FILE SCAN.
+000120*================================================================
+000130*
+000140 ENVIRONMENT DIVISION.
+000150 CONFIGURATION SECTION.
+000160 SPECIAL-NAMES.
+000170     CONSOLE IS CRT.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT STUDENT-MASTER ASSIGN TO DISK
+000210         ORGANIZATION IS INDEXED
+000220         ACCESS MODE IS RANDOM
+000230         RECORD KEY IS STU-ID-NUMBER
+000240         FILE STATUS IS WS-MASTER-STATUS.
+000250*
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280*
+000290 FD  STUDENT-MASTER
+000300     LABEL RECORDS ARE STANDARD
+000310     VALUE OF FILE-ID IS "studentMaster".
+000320     COPY "stumstr.cpy".
+000330*
+000340 WORKING-STORAGE SECTION.
+000350*----------------------------------------------------------------
+000360* SWITCHES AND STATUS FIELDS
+000370*----------------------------------------------------------------
+000380 77  WS-MASTER-STATUS        PIC X(02) VALUE "00".
+000390 77  WS-MORE-LOOKUPS-SW      PIC X(01) VALUE "Y".
+000400     88  WS-MORE-LOOKUPS         VALUE "Y".
+000410 77  WS-SEARCH-ID            PIC X(04) VALUE SPACES.
+000420 77  WS-REPLY                PIC X(01) VALUE SPACES.
+000430*
+000440 PROCEDURE DIVISION.
+000450*================================================================
+000460* 0000-MAINLINE
+000470*================================================================
+000480 0000-MAINLINE.
+000490     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000500     PERFORM 2000-PROCESS-LOOKUP THRU 2000-PROCESS-LOOKUP-EXIT
+000510         UNTIL NOT WS-MORE-LOOKUPS.
+000520     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+000530     GOBACK.
+000540*
+000550 1000-INITIALIZE.
+000560     OPEN I-O STUDENT-MASTER.
+000570     IF WS-MASTER-STATUS NOT = "00" AND NOT = "05"
+000580         DISPLAY "STUDENT-LOOKUP: UNABLE TO OPEN MASTER, "
+000590             "STATUS = " WS-MASTER-STATUS
+000600         MOVE "N" TO WS-MORE-LOOKUPS-SW
+000610     END-IF.
+000620 1000-INITIALIZE-EXIT.
+000630     EXIT.
+000640*
+000650 2000-PROCESS-LOOKUP.
+000660     DISPLAY "ENTER ID-NUMBER TO LOOK UP (BLANK TO STOP): ".
+000670     ACCEPT WS-SEARCH-ID.
+000680     IF WS-SEARCH-ID = SPACES
+000690         MOVE "N" TO WS-MORE-LOOKUPS-SW
+000700     ELSE
+000710         MOVE WS-SEARCH-ID TO STU-ID-NUMBER
+000720         READ STUDENT-MASTER
+000730             INVALID KEY
+000740                 DISPLAY "NO STUDENT FOUND FOR ID-NUMBER "
+000750                     WS-SEARCH-ID
+000760             NOT INVALID KEY
+000770                 PERFORM 2100-DISPLAY-STUDENT
+000780                     THRU 2100-DISPLAY-STUDENT-EXIT
+000790         END-READ
+000800         DISPLAY "ANOTHER LOOKUP? (Y/N): "
+000810         ACCEPT WS-REPLY
+000820         IF WS-REPLY NOT = "Y" AND NOT = "y"
+000830             MOVE "N" TO WS-MORE-LOOKUPS-SW
+000840         END-IF
+000850     END-IF.
+000860 2000-PROCESS-LOOKUP-EXIT.
+000870     EXIT.
+000880*
+000890 2100-DISPLAY-STUDENT.
+000900     DISPLAY "NAME.......: " STU-NAME.
+000910     DISPLAY "DEPT.......: " STU-DEPT.
+000920     DISPLAY "ID-NUMBER..: " STU-ID-NUMBER.
+000930     DISPLAY "CREDITS....: " STU-CREDITS.
+000940     DISPLAY "GRADE......: " STU-GRADE.
+000950     DISPLAY "GPA........: " STU-GPA.
+000960     DISPLAY "STANDING...: " STU-STANDING.
+000970 2100-DISPLAY-STUDENT-EXIT.
+000980     EXIT.
+000990*
+001000 9000-TERMINATE.
+001010     CLOSE STUDENT-MASTER.
+001020 9000-TERMINATE-EXIT.
+001030     EXIT.
+001040*
+001050 END PROGRAM STUDENT-LOOKUP.
