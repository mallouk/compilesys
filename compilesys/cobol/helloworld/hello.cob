@@ -1,14 +1,47 @@
 	identification division.
 	program-id. hello.
 
+	environment division.
+	input-output section.
+	file-control.
+	select sign-on-log assign to disk
+	organization is line sequential
+	file status is signon-status.
+
 	data division.
+	file section.
+
+	fd sign-on-log
+	label records are standard
+	value of file-id is"signonAudit".
+		01 signon-rec.
+			02 signon-run-date pic x(8).
+			02 signon-run-time pic x(8).
+			02 signon-operator-id pic x(10).
+
 	working-storage section.
 		01 name pic x(10).
+		77 signon-status pic x(2) value "00".
+		77 ws-system-date pic 9(8) value zeros.
+		77 ws-system-time pic 9(8) value zeros.
 
 	procedure division.
-		display "Hello World".
+		display "enter operator id: ".
+		accept name.
+		display "Hello World from " name.
+
+		accept ws-system-date from date yyyymmdd.
+		accept ws-system-time from time.
 
-		stop run.
+		open extend sign-on-log.
+		if signon-status = "35"
+			open output sign-on-log
+		end-if.
+		move ws-system-date to signon-run-date.
+		move ws-system-time to signon-run-time.
+		move name to signon-operator-id.
+		write signon-rec.
+		close sign-on-log.
 
 		goback.
 
