@@ -0,0 +1,71 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. OPER-MENU.
+000030 AUTHOR. REGISTRAR-SYSTEMS-GROUP.
+000040 INSTALLATION. REGISTRARS-OFFICE.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*   2026-08-08  RSG  INITIAL VERSION - OPERATOR MENU DISPATCHING
+000100*                    TO THE GREETING, STUDENT ENTRY, CREDIT-HOURS
+000110*                    READ, AND PAYROLL COPY PROGRAMS SO AN
+000120*                    OPERATOR AT A TERMINAL NO LONGER HAS TO KNOW
+000130*                    EACH PROGRAM'S NAME TO RUN THE SUITE.
+000135*   2026-08-08  RSG  MAINLINE NOW CALLS HELLO AUTOMATICALLY AS A
+000136*                    SIGN-ON STEP BEFORE THE MENU CYCLE STARTS SO
+000137*                    EVERY SESSION IS RECORDED IN THE SIGN-ON
+000138*                    AUDIT TRAIL, NOT JUST WHEN AN OPERATOR PICKS
+000139*                    CHOICE 1.
+000140*================================================================
+000150*
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180*
+000190 DATA DIVISION.
+000200 WORKING-STORAGE SECTION.
+000210*----------------------------------------------------------------
+000220* SWITCHES AND MENU CONTROL
+000230*----------------------------------------------------------------
+000240 77  WS-CONTINUE-SW           PIC X(01) VALUE "Y".
+000250     88  WS-CONTINUE-MENU         VALUE "Y".
+000260 77  WS-MENU-CHOICE           PIC X(01) VALUE SPACES.
+000270     88  WS-CHOICE-GREETING       VALUE "1".
+000280     88  WS-CHOICE-STUDENT        VALUE "2".
+000290     88  WS-CHOICE-READFILE       VALUE "3".
+000300     88  WS-CHOICE-PAYROLL        VALUE "4".
+000310     88  WS-CHOICE-EXIT           VALUE "5".
+000320*
+000330 PROCEDURE DIVISION.
+000340*================================================================
+000350* 0000-MAINLINE
+000360*================================================================
+000370 0000-MAINLINE.
+000375     CALL "hello".
+000380     PERFORM 2000-MENU-CYCLE THRU 2000-MENU-CYCLE-EXIT
+000390         UNTIL NOT WS-CONTINUE-MENU.
+000400     GOBACK.
+000410*
+000420 2000-MENU-CYCLE.
+000430     DISPLAY "1 = GREETING    2 = ENTER STUDENT RECORDS".
+000440     DISPLAY "3 = RUN CREDIT-HOURS READ    4 = RUN PAYROLL COPY".
+000450     DISPLAY "5 = EXIT".
+000460     DISPLAY "ENTER CHOICE: ".
+000470     ACCEPT WS-MENU-CHOICE.
+000480     EVALUATE TRUE
+000490         WHEN WS-CHOICE-GREETING
+000500             CALL "hello"
+000510         WHEN WS-CHOICE-STUDENT
+000520             CALL "student"
+000530         WHEN WS-CHOICE-READFILE
+000540             CALL "readFile"
+000550         WHEN WS-CHOICE-PAYROLL
+000560             CALL "readWriteFile"
+000570         WHEN WS-CHOICE-EXIT
+000580             MOVE "N" TO WS-CONTINUE-SW
+000590         WHEN OTHER
+000600             DISPLAY "INVALID CHOICE, TRY AGAIN"
+000610     END-EVALUATE.
+000620 2000-MENU-CYCLE-EXIT.
+000630     EXIT.
+000640*
+000650 END PROGRAM OPER-MENU.
