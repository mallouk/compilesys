@@ -1,5 +1,5 @@
 	identification division.
-	program-id. hello.
+	program-id. inputdata.
 
 	data division.
 	working-storage section.
@@ -14,4 +14,4 @@
 
 		goback.
 
-	end program hello.
+	end program inputdata.
