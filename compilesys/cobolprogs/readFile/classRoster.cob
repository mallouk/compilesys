@@ -0,0 +1,264 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CLASS-ROSTER.
+000030 AUTHOR. REGISTRAR-SYSTEMS-GROUP.
+000040 INSTALLATION. REGISTRARS-OFFICE.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*   2026-08-08  RSG  INITIAL VERSION - DEPT-GROUPED CLASS
+000100*                    ROSTER OFF inputData, WITH DEPT SUBTOTALS,
+000110*                    GRAND TOTAL, PAGE HEADER, AND RUN DATE -
+000120*                    THE DOCUMENT HANDED TO DEPARTMENT CHAIRS.
+000130*================================================================
+000140*
+000150 ENVIRONMENT DIVISION.
+000160 CONFIGURATION SECTION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT IN-FILE ASSIGN TO DISK
+000200         ORGANIZATION IS LINE SEQUENTIAL
+000205         FILE STATUS IS WS-IN-FILE-STATUS.
+000210     SELECT SORT-WORK-FILE ASSIGN TO DISK.
+000220     SELECT REPORT-FILE ASSIGN TO DISK
+000230         ORGANIZATION IS LINE SEQUENTIAL.
+000240*
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270*
+000280 FD  IN-FILE
+000290     LABEL RECORDS ARE STANDARD
+000300     VALUE OF FILE-ID IS "inputData".
+000310 01  STUDENT-DATA.
+000311     05  REC-TYPE                PIC X(01).
+000312     05  STUDENT-NAME            PIC X(10).
+000313     05  DEPT                    PIC X(04).
+000314     05  ID-NUMBER               PIC X(04).
+000315     05  CREDITS                 PIC 9(02).
+000316 01  HEADER-RECORD REDEFINES STUDENT-DATA.
+000317     COPY "rdrhdr.cpy".
+000318 01  CLASS-TRAILER-RECORD REDEFINES STUDENT-DATA.
+000319     05  CLS-TRAILER-REC-TYPE    PIC X(01).
+000320     05  CLS-TRAILER-TAG         PIC X(06).
+000321     05  FILLER                  PIC X(14).
+000360*
+000370 SD  SORT-WORK-FILE.
+000380 01  SORT-REC.
+000390     05  SRT-DEPT                PIC X(04).
+000400     05  SRT-ID-NUMBER           PIC X(04).
+000410     05  SRT-STUDENT-NAME        PIC X(10).
+000420     05  SRT-CREDITS             PIC 9(02).
+000430*
+000440 FD  REPORT-FILE
+000450     LABEL RECORDS ARE STANDARD
+000460     VALUE OF FILE-ID IS "classRoster".
+000470 01  RPT-LINE                    PIC X(80).
+000480*
+000490 WORKING-STORAGE SECTION.
+000500*----------------------------------------------------------------
+000510* PRINT LINE LAYOUTS
+000520*----------------------------------------------------------------
+000530 01  WS-HEADER-1.
+000540     05  FILLER                  PIC X(30) VALUE SPACES.
+000550     05  FILLER                  PIC X(20) VALUE
+000560         "CLASS ROSTER REPORT".
+000570     05  FILLER                  PIC X(10) VALUE SPACES.
+000580     05  FILLER                  PIC X(06) VALUE "PAGE  ".
+000590     05  HDR-PAGE-NO             PIC ZZ9.
+000600 01  WS-HEADER-2.
+000610     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+000620     05  HDR-RUN-DATE            PIC X(08).
+000630 01  WS-HEADER-3.
+000640     05  FILLER                  PIC X(06) VALUE "DEPT: ".
+000650     05  HDR-DEPT                PIC X(04).
+000660 01  WS-COLUMN-HDR.
+000670     05  FILLER                  PIC X(12) VALUE "ID-NUMBER".
+000680     05  FILLER                  PIC X(15) VALUE "STUDENT-NAME".
+000690     05  FILLER                  PIC X(08) VALUE "CREDITS".
+000700 01  WS-DETAIL-LINE.
+000710     05  DTL-ID-NUMBER           PIC X(04).
+000720     05  FILLER                  PIC X(08) VALUE SPACES.
+000730     05  DTL-STUDENT-NAME        PIC X(10).
+000740     05  FILLER                  PIC X(05) VALUE SPACES.
+000750     05  DTL-CREDITS             PIC Z9.
+000760 01  WS-SUBTOTAL-LINE.
+000770     05  FILLER                  PIC X(10) VALUE SPACES.
+000780     05  FILLER                  PIC X(14) VALUE
+000790         "DEPT SUBTOTAL:".
+000800     05  STL-CREDITS             PIC ZZ9.
+000810 01  WS-GRANDTOTAL-LINE.
+000820     05  FILLER                  PIC X(10) VALUE SPACES.
+000830     05  FILLER                  PIC X(14) VALUE "GRAND TOTAL:  ".
+000840     05  GTL-CREDITS             PIC ZZZ9.
+000850*----------------------------------------------------------------
+000860* CONTROL FIELDS
+000870*----------------------------------------------------------------
+000872 77  WS-IN-FILE-STATUS           PIC X(02) VALUE "00".
+000875 77  WS-INPUT-EOF-SW             PIC X(01) VALUE "N".
+000880 77  WS-EOF-SW                   PIC X(01) VALUE "N".
+000890     88  WS-END-OF-SORT              VALUE "Y".
+000900 77  WS-FIRST-RECORD-SW          PIC X(01) VALUE "Y".
+000910     88  WS-FIRST-RECORD             VALUE "Y".
+000920 77  WS-RUN-DATE                 PIC X(08) VALUE SPACES.
+000930 77  WS-SYSTEM-DATE              PIC 9(08) VALUE ZEROS.
+000940 77  WS-PAGE-NO                  PIC 999 VALUE ZEROS.
+000950 77  WS-DEPT-HOLD                PIC X(04) VALUE SPACES.
+000960 77  WS-DEPT-SUBTOTAL            PIC 9(03) VALUE ZEROS.
+000970 77  WS-GRAND-TOTAL              PIC 9(05) VALUE ZEROS.
+000980*
+000990 PROCEDURE DIVISION.
+001000*================================================================
+001010* 0000-MAINLINE
+001020*================================================================
+001030 0000-MAINLINE.
+001040     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001050     SORT SORT-WORK-FILE
+001060         ON ASCENDING KEY SRT-DEPT SRT-ID-NUMBER
+001065         INPUT PROCEDURE IS 1500-SELECT-INPUT-RECORDS
+001066             THRU 1500-SELECT-INPUT-RECORDS-EXIT
+001080         OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+001090             THRU 2000-PRODUCE-REPORT-EXIT.
+001100     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001110     GOBACK.
+001120*
+001130 1000-INITIALIZE.
+001140     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+001150     MOVE WS-SYSTEM-DATE TO WS-RUN-DATE.
+001160     OPEN OUTPUT REPORT-FILE.
+001170     ADD 1 TO WS-PAGE-NO.
+001180     PERFORM 1100-WRITE-PAGE-HEADER
+001185         THRU 1100-WRITE-PAGE-HEADER-EXIT.
+001190 1000-INITIALIZE-EXIT.
+001200     EXIT.
+001210*
+001220 1100-WRITE-PAGE-HEADER.
+001230     MOVE WS-PAGE-NO TO HDR-PAGE-NO.
+001240     WRITE RPT-LINE FROM WS-HEADER-1 AFTER ADVANCING PAGE.
+001250     MOVE WS-RUN-DATE TO HDR-RUN-DATE.
+001260     WRITE RPT-LINE FROM WS-HEADER-2 AFTER ADVANCING 1 LINE.
+001270     WRITE RPT-LINE FROM SPACES AFTER ADVANCING 1 LINE.
+001280 1100-WRITE-PAGE-HEADER-EXIT.
+001290     EXIT.
+001300*
+001301 1500-SELECT-INPUT-RECORDS.
+001302     OPEN INPUT IN-FILE.
+001303     IF WS-IN-FILE-STATUS NOT = "00"
+001304         DISPLAY "CLASS-ROSTER: CANNOT OPEN inputData, STATUS = "
+001305             WS-IN-FILE-STATUS
+001306         MOVE "Y" TO WS-INPUT-EOF-SW
+001307         MOVE 4 TO RETURN-CODE
+001308     END-IF.
+001309     IF NOT WS-INPUT-EOF-SW = "Y"
+001311         READ IN-FILE
+001312             AT END
+001313                 DISPLAY "CLASS-ROSTER: inputData IS EMPTY - "
+001314                     "NO HEADER RECORD"
+001315                 MOVE "Y" TO WS-INPUT-EOF-SW
+001316                 MOVE 4 TO RETURN-CODE
+001317         END-READ
+001318     END-IF.
+001319     IF NOT WS-INPUT-EOF-SW = "Y"
+001320         IF NOT HDR-IS-HEADER-REC
+001321                 OR HDR-LAYOUT-NAME NOT = "STUDENT   "
+001322             DISPLAY "CLASS-ROSTER: inputData HAS THE WRONG "
+001323                 "OR MISSING HEADER RECORD - EXPECTED "
+001324                 "STUDENT LAYOUT, REJECTING FILE"
+001325             MOVE "Y" TO WS-INPUT-EOF-SW
+001326             MOVE 4 TO RETURN-CODE
+001327         ELSE
+001328             READ IN-FILE
+001329                 AT END MOVE "Y" TO WS-INPUT-EOF-SW
+001330             END-READ
+001331         END-IF
+001332     END-IF.
+001333     PERFORM 1600-RELEASE-RECORD THRU 1600-RELEASE-RECORD-EXIT
+001334         UNTIL WS-INPUT-EOF-SW = "Y".
+001335     IF WS-IN-FILE-STATUS = "00"
+001336         CLOSE IN-FILE
+001337     END-IF.
+001338 1500-SELECT-INPUT-RECORDS-EXIT.
+001339     EXIT.
+001329*
+001330 1600-RELEASE-RECORD.
+001331     IF CLS-TRAILER-TAG = "TRAILR"
+001332         MOVE "Y" TO WS-INPUT-EOF-SW
+001333     ELSE
+001334         MOVE DEPT TO SRT-DEPT
+001335         MOVE ID-NUMBER TO SRT-ID-NUMBER
+001336         MOVE STUDENT-NAME TO SRT-STUDENT-NAME
+001337         MOVE CREDITS TO SRT-CREDITS
+001338         RELEASE SORT-REC
+001339         READ IN-FILE
+001340             AT END MOVE "Y" TO WS-INPUT-EOF-SW
+001341         END-READ
+001342     END-IF.
+001343 1600-RELEASE-RECORD-EXIT.
+001340     EXIT.
+001341*
+001342 2000-PRODUCE-REPORT.
+001315     MOVE "N" TO WS-EOF-SW.
+001320     RETURN SORT-WORK-FILE AT END MOVE "Y" TO WS-EOF-SW.
+001330     PERFORM 2100-PROCESS-SORTED-RECORD
+001340         THRU 2100-PROCESS-SORTED-RECORD-EXIT
+001350         UNTIL WS-END-OF-SORT.
+001360     IF NOT WS-FIRST-RECORD
+001370         PERFORM 2200-WRITE-DEPT-SUBTOTAL
+001380             THRU 2200-WRITE-DEPT-SUBTOTAL-EXIT
+001390     END-IF.
+001400     PERFORM 2300-WRITE-GRAND-TOTAL
+001405         THRU 2300-WRITE-GRAND-TOTAL-EXIT.
+001410 2000-PRODUCE-REPORT-EXIT.
+001420     EXIT.
+001430*
+001440 2100-PROCESS-SORTED-RECORD.
+001450     IF WS-FIRST-RECORD
+001460         MOVE SRT-DEPT TO WS-DEPT-HOLD
+001470         PERFORM 2400-WRITE-DEPT-HEADER
+001480             THRU 2400-WRITE-DEPT-HEADER-EXIT
+001490         MOVE "N" TO WS-FIRST-RECORD-SW
+001500     END-IF.
+001510     IF SRT-DEPT NOT = WS-DEPT-HOLD
+001520         PERFORM 2200-WRITE-DEPT-SUBTOTAL
+001530             THRU 2200-WRITE-DEPT-SUBTOTAL-EXIT
+001540         MOVE SRT-DEPT TO WS-DEPT-HOLD
+001550         PERFORM 2400-WRITE-DEPT-HEADER
+001560             THRU 2400-WRITE-DEPT-HEADER-EXIT
+001570     END-IF.
+001580     MOVE SRT-ID-NUMBER TO DTL-ID-NUMBER.
+001590     MOVE SRT-STUDENT-NAME TO DTL-STUDENT-NAME.
+001600     MOVE SRT-CREDITS TO DTL-CREDITS.
+001610     WRITE RPT-LINE FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE.
+001620     ADD SRT-CREDITS TO WS-DEPT-SUBTOTAL.
+001630     ADD SRT-CREDITS TO WS-GRAND-TOTAL.
+001640     RETURN SORT-WORK-FILE AT END MOVE "Y" TO WS-EOF-SW.
+001650 2100-PROCESS-SORTED-RECORD-EXIT.
+001660     EXIT.
+001670*
+001680 2200-WRITE-DEPT-SUBTOTAL.
+001690     MOVE WS-DEPT-SUBTOTAL TO STL-CREDITS.
+001700     WRITE RPT-LINE FROM WS-SUBTOTAL-LINE AFTER ADVANCING 1 LINE.
+001710     WRITE RPT-LINE FROM SPACES AFTER ADVANCING 1 LINE.
+001720     MOVE ZEROS TO WS-DEPT-SUBTOTAL.
+001730 2200-WRITE-DEPT-SUBTOTAL-EXIT.
+001740     EXIT.
+001750*
+001760 2300-WRITE-GRAND-TOTAL.
+001770     MOVE WS-GRAND-TOTAL TO GTL-CREDITS.
+001780     WRITE RPT-LINE FROM WS-GRANDTOTAL-LINE
+001785         AFTER ADVANCING 1 LINE.
+001790 2300-WRITE-GRAND-TOTAL-EXIT.
+001800     EXIT.
+001810*
+001820 2400-WRITE-DEPT-HEADER.
+001830     MOVE WS-DEPT-HOLD TO HDR-DEPT.
+001840     WRITE RPT-LINE FROM WS-HEADER-3 AFTER ADVANCING 1 LINE.
+001850     WRITE RPT-LINE FROM WS-COLUMN-HDR AFTER ADVANCING 1 LINE.
+001860 2400-WRITE-DEPT-HEADER-EXIT.
+001870     EXIT.
+001880*
+001890 9000-TERMINATE.
+001900     CLOSE REPORT-FILE.
+001910 9000-TERMINATE-EXIT.
+001920     EXIT.
+001930*
+001940 END PROGRAM CLASS-ROSTER.
