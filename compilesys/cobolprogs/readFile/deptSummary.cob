@@ -0,0 +1,248 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DEPT-SUMMARY.
+000030 AUTHOR. REGISTRAR-SYSTEMS-GROUP.
+000040 INSTALLATION. REGISTRARS-OFFICE.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*   2026-08-08  RSG  INITIAL VERSION - DEPARTMENT HEADCOUNT AND
+000100*                    CREDIT-HOUR SUMMARY OFF inputData, WITH A
+000110*                    GRAND TOTAL, PAGE HEADER, AND RUN DATE - THE
+000120*                    BREAKDOWN DEPARTMENT CHAIRS ASK FOR, NOT THE
+000130*                    UNIVERSITY-WIDE TOTAL.
+000140*================================================================
+000150*
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT IN-FILE ASSIGN TO DISK
+000210         ORGANIZATION IS LINE SEQUENTIAL
+000215         FILE STATUS IS WS-IN-FILE-STATUS.
+000220     SELECT SORT-WORK-FILE ASSIGN TO DISK.
+000230     SELECT REPORT-FILE ASSIGN TO DISK
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+000250*
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280*
+000290 FD  IN-FILE
+000300     LABEL RECORDS ARE STANDARD
+000310     VALUE OF FILE-ID IS "inputData".
+000320 01  STUDENT-DATA.
+000330     05  REC-TYPE                PIC X(01).
+000340     05  STUDENT-NAME            PIC X(10).
+000350     05  DEPT                    PIC X(04).
+000360     05  ID-NUMBER               PIC X(04).
+000370     05  CREDITS                 PIC 9(02).
+000380 01  HEADER-RECORD REDEFINES STUDENT-DATA.
+000390     COPY "rdrhdr.cpy".
+000395 01  DEPT-TRAILER-RECORD REDEFINES STUDENT-DATA.
+000396     05  DTS-TRAILER-REC-TYPE    PIC X(01).
+000397     05  DTS-TRAILER-TAG         PIC X(06).
+000398     05  FILLER                  PIC X(14).
+000400*
+000410 SD  SORT-WORK-FILE.
+000420 01  SORT-REC.
+000430     05  SRT-DEPT                PIC X(04).
+000440     05  SRT-CREDITS             PIC 9(02).
+000450*
+000460 FD  REPORT-FILE
+000470     LABEL RECORDS ARE STANDARD
+000480     VALUE OF FILE-ID IS "deptSummary".
+000490 01  RPT-LINE                    PIC X(80).
+000500*
+000510 WORKING-STORAGE SECTION.
+000520*----------------------------------------------------------------
+000530* PRINT LINE LAYOUTS
+000540*----------------------------------------------------------------
+000550 01  WS-HEADER-1.
+000560     05  FILLER                  PIC X(25) VALUE SPACES.
+000570     05  FILLER                  PIC X(28) VALUE
+000580         "DEPARTMENT SUMMARY REPORT".
+000590     05  FILLER                  PIC X(07) VALUE SPACES.
+000600     05  FILLER                  PIC X(06) VALUE "PAGE  ".
+000610     05  HDR-PAGE-NO             PIC ZZ9.
+000620 01  WS-HEADER-2.
+000630     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+000640     05  HDR-RUN-DATE            PIC X(08).
+000650 01  WS-COLUMN-HDR.
+000660     05  FILLER                  PIC X(08) VALUE "DEPT".
+000670     05  FILLER                  PIC X(12) VALUE "HEADCOUNT".
+000680     05  FILLER                  PIC X(12) VALUE "CREDIT-HRS".
+000690 01  WS-DEPT-LINE.
+000700     05  DTL-DEPT                PIC X(04).
+000710     05  FILLER                  PIC X(06) VALUE SPACES.
+000720     05  DTL-HEADCOUNT           PIC ZZ9.
+000730     05  FILLER                  PIC X(08) VALUE SPACES.
+000740     05  DTL-CREDIT-HOURS        PIC ZZZ9.
+000750 01  WS-GRANDTOTAL-LINE.
+000760     05  FILLER                  PIC X(04) VALUE "ALL ".
+000770     05  FILLER                  PIC X(06) VALUE SPACES.
+000780     05  GTL-HEADCOUNT           PIC ZZZZ9.
+000790     05  FILLER                  PIC X(08) VALUE SPACES.
+000800     05  GTL-CREDIT-HOURS        PIC ZZZZZ9.
+000810*----------------------------------------------------------------
+000820* CONTROL FIELDS
+000830*----------------------------------------------------------------
+000835 77  WS-IN-FILE-STATUS           PIC X(02) VALUE "00".
+000840 77  WS-INPUT-EOF-SW             PIC X(01) VALUE "N".
+000850 77  WS-EOF-SW                   PIC X(01) VALUE "N".
+000860     88  WS-END-OF-SORT              VALUE "Y".
+000870 77  WS-FIRST-RECORD-SW          PIC X(01) VALUE "Y".
+000880     88  WS-FIRST-RECORD             VALUE "Y".
+000890 77  WS-RUN-DATE                 PIC X(08) VALUE SPACES.
+000900 77  WS-SYSTEM-DATE              PIC 9(08) VALUE ZEROS.
+000910 77  WS-PAGE-NO                  PIC 999 VALUE ZEROS.
+000920 77  WS-DEPT-HOLD                PIC X(04) VALUE SPACES.
+000930 77  WS-DEPT-HEADCOUNT           PIC 9(03) VALUE ZEROS.
+000940 77  WS-DEPT-CREDIT-HOURS        PIC 9(05) VALUE ZEROS.
+000950 77  WS-GRAND-HEADCOUNT          PIC 9(05) VALUE ZEROS.
+000960 77  WS-GRAND-CREDIT-HOURS       PIC 9(07) VALUE ZEROS.
+000970*
+000980 PROCEDURE DIVISION.
+000990*================================================================
+001000* 0000-MAINLINE
+001010*================================================================
+001020 0000-MAINLINE.
+001030     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001040     SORT SORT-WORK-FILE
+001050         ON ASCENDING KEY SRT-DEPT
+001060         INPUT PROCEDURE IS 1500-SELECT-INPUT-RECORDS
+001070             THRU 1500-SELECT-INPUT-RECORDS-EXIT
+001080         OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+001090             THRU 2000-PRODUCE-REPORT-EXIT.
+001100     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001110     GOBACK.
+001120*
+001130 1000-INITIALIZE.
+001140     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+001150     MOVE WS-SYSTEM-DATE TO WS-RUN-DATE.
+001160     OPEN OUTPUT REPORT-FILE.
+001170     ADD 1 TO WS-PAGE-NO.
+001180     PERFORM 1100-WRITE-PAGE-HEADER
+001190         THRU 1100-WRITE-PAGE-HEADER-EXIT.
+001200 1000-INITIALIZE-EXIT.
+001210     EXIT.
+001220*
+001230 1100-WRITE-PAGE-HEADER.
+001240     MOVE WS-PAGE-NO TO HDR-PAGE-NO.
+001250     WRITE RPT-LINE FROM WS-HEADER-1 AFTER ADVANCING PAGE.
+001260     MOVE WS-RUN-DATE TO HDR-RUN-DATE.
+001270     WRITE RPT-LINE FROM WS-HEADER-2 AFTER ADVANCING 1 LINE.
+001280     WRITE RPT-LINE FROM SPACES AFTER ADVANCING 1 LINE.
+001290     WRITE RPT-LINE FROM WS-COLUMN-HDR AFTER ADVANCING 1 LINE.
+001300 1100-WRITE-PAGE-HEADER-EXIT.
+001310     EXIT.
+001320*
+001330 1500-SELECT-INPUT-RECORDS.
+001340     OPEN INPUT IN-FILE.
+001342     IF WS-IN-FILE-STATUS NOT = "00"
+001344         DISPLAY "DEPT-SUMMARY: CANNOT OPEN inputData, STATUS = "
+001346             WS-IN-FILE-STATUS
+001348         MOVE "Y" TO WS-INPUT-EOF-SW
+001349         MOVE 4 TO RETURN-CODE
+001350     END-IF.
+001352     IF NOT WS-INPUT-EOF-SW = "Y"
+001354         READ IN-FILE
+001360         AT END
+001370             DISPLAY "DEPT-SUMMARY: inputData IS EMPTY - "
+001380                 "NO HEADER RECORD"
+001390             MOVE "Y" TO WS-INPUT-EOF-SW
+001400             MOVE 4 TO RETURN-CODE
+001410     END-READ
+001415     END-IF.
+001420     IF NOT WS-INPUT-EOF-SW = "Y"
+001430         IF NOT HDR-IS-HEADER-REC
+001440                 OR HDR-LAYOUT-NAME NOT = "STUDENT   "
+001450             DISPLAY "DEPT-SUMMARY: inputData HAS THE WRONG "
+001460                 "OR MISSING HEADER RECORD - EXPECTED "
+001470                 "STUDENT LAYOUT, REJECTING FILE"
+001480             MOVE "Y" TO WS-INPUT-EOF-SW
+001490             MOVE 4 TO RETURN-CODE
+001500         ELSE
+001510             READ IN-FILE
+001520                 AT END MOVE "Y" TO WS-INPUT-EOF-SW
+001530             END-READ
+001540         END-IF
+001550     END-IF.
+001560     PERFORM 1600-RELEASE-RECORD THRU 1600-RELEASE-RECORD-EXIT
+001570         UNTIL WS-INPUT-EOF-SW = "Y".
+001575     IF WS-IN-FILE-STATUS = "00"
+001577         CLOSE IN-FILE
+001579     END-IF.
+001590 1500-SELECT-INPUT-RECORDS-EXIT.
+001600     EXIT.
+001610*
+001620 1600-RELEASE-RECORD.
+001625     IF DTS-TRAILER-TAG = "TRAILR"
+001630         MOVE "Y" TO WS-INPUT-EOF-SW
+001640     ELSE
+001650         MOVE DEPT TO SRT-DEPT
+001655         MOVE CREDITS TO SRT-CREDITS
+001660         RELEASE SORT-REC
+001670         READ IN-FILE
+001675             AT END MOVE "Y" TO WS-INPUT-EOF-SW
+001680         END-READ
+001685     END-IF.
+001690 1600-RELEASE-RECORD-EXIT.
+001700     EXIT.
+001710*
+001720 2000-PRODUCE-REPORT.
+001730     MOVE "N" TO WS-EOF-SW.
+001740     RETURN SORT-WORK-FILE AT END MOVE "Y" TO WS-EOF-SW.
+001750     PERFORM 2100-PROCESS-SORTED-RECORD
+001760         THRU 2100-PROCESS-SORTED-RECORD-EXIT
+001770         UNTIL WS-END-OF-SORT.
+001780     IF NOT WS-FIRST-RECORD
+001790         PERFORM 2200-WRITE-DEPT-LINE
+001800             THRU 2200-WRITE-DEPT-LINE-EXIT
+001810     END-IF.
+001820     PERFORM 2300-WRITE-GRAND-TOTAL
+001830         THRU 2300-WRITE-GRAND-TOTAL-EXIT.
+001840 2000-PRODUCE-REPORT-EXIT.
+001850     EXIT.
+001860*
+001870 2100-PROCESS-SORTED-RECORD.
+001880     IF WS-FIRST-RECORD
+001890         MOVE SRT-DEPT TO WS-DEPT-HOLD
+001900         MOVE "N" TO WS-FIRST-RECORD-SW
+001910     END-IF.
+001920     IF SRT-DEPT NOT = WS-DEPT-HOLD
+001930         PERFORM 2200-WRITE-DEPT-LINE
+001940             THRU 2200-WRITE-DEPT-LINE-EXIT
+001950         MOVE SRT-DEPT TO WS-DEPT-HOLD
+001960     END-IF.
+001970     ADD 1 TO WS-DEPT-HEADCOUNT.
+001980     ADD SRT-CREDITS TO WS-DEPT-CREDIT-HOURS.
+001990     ADD 1 TO WS-GRAND-HEADCOUNT.
+002000     ADD SRT-CREDITS TO WS-GRAND-CREDIT-HOURS.
+002010     RETURN SORT-WORK-FILE AT END MOVE "Y" TO WS-EOF-SW.
+002020 2100-PROCESS-SORTED-RECORD-EXIT.
+002030     EXIT.
+002040*
+002050 2200-WRITE-DEPT-LINE.
+002060     MOVE WS-DEPT-HOLD TO DTL-DEPT.
+002070     MOVE WS-DEPT-HEADCOUNT TO DTL-HEADCOUNT.
+002080     MOVE WS-DEPT-CREDIT-HOURS TO DTL-CREDIT-HOURS.
+002090     WRITE RPT-LINE FROM WS-DEPT-LINE AFTER ADVANCING 1 LINE.
+002100     MOVE ZEROS TO WS-DEPT-HEADCOUNT.
+002110     MOVE ZEROS TO WS-DEPT-CREDIT-HOURS.
+002120 2200-WRITE-DEPT-LINE-EXIT.
+002130     EXIT.
+002140*
+002150 2300-WRITE-GRAND-TOTAL.
+002160     WRITE RPT-LINE FROM SPACES AFTER ADVANCING 1 LINE.
+002170     MOVE WS-GRAND-HEADCOUNT TO GTL-HEADCOUNT.
+002180     MOVE WS-GRAND-CREDIT-HOURS TO GTL-CREDIT-HOURS.
+002190     WRITE RPT-LINE FROM WS-GRANDTOTAL-LINE AFTER ADVANCING 1 LINE.
+002200 2300-WRITE-GRAND-TOTAL-EXIT.
+002210     EXIT.
+002220*
+002230 9000-TERMINATE.
+002240     CLOSE REPORT-FILE.
+002250 9000-TERMINATE-EXIT.
+002260     EXIT.
+002270*
+002280 END PROGRAM DEPT-SUMMARY.
