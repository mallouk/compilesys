@@ -4,10 +4,16 @@
         input-output section.
         file-control.
         select in-file assign to disk
-        organization is line sequential.
+        organization is line sequential
+        file status is in-file-status.
 
         select out-file assign to disk
-        organization is line sequential.
+        organization is line sequential
+        file status is out-file-status.
+
+        select checkpoint-file assign to disk
+        organization is line sequential
+        file status is ckpt-file-status.
         data division.
         file section.
 
@@ -15,34 +21,204 @@
         label records are standard
         value of file-id is"inputData".
         	01 student-data.
+                	02 rec-type pic x(1).
                 	02 student-name pic x(10).
                 	02 dept pic x(4).
                 	02 id-number pic x(4).
+                	02 id-number-num redefines id-number pic 9(4).
                 	02 credits pic 9(2).
-                
+        	01 trailer-record redefines student-data.
+                	02 trailer-rec-type pic x(1).
+                	02 trailer-tag pic x(6).
+                	02 trailer-expected-count pic 9(5).
+                	02 trailer-expected-hours pic 9(9).
+                	02 trailer-expected-hash-total pic 9(9).
+        	01 header-record redefines student-data.
+                	COPY "rdrhdr.cpy".
+
+        fd out-file
+        label records are standard
+        value of file-id is"outputRoster".
+        	01 out-rec pic x(30).
+
+        fd checkpoint-file
+        label records are standard
+        value of file-id is"readFileCheckpoint".
+        	01 checkpoint-rec.
+                	02 ckpt-record-count pic 9(5).
+                	02 ckpt-total-hours pic 999.
+                	02 ckpt-hash-total pic 9(9).
+
 
        working-storage section.
                 01 total-hours pic 999 value zeros.
        77 eof pic x value'n'.
+       77 in-file-status pic x(2) value "00".
+       77 out-file-status pic x(2) value "00".
+       77 record-count pic 9(5) value zeros.
+       77 ws-expected-count pic 9(5) value zeros.
+       77 ws-expected-hours pic 9(9) value zeros.
+       77 ws-expected-hash-total pic 9(9) value zeros.
+       77 ws-hash-total pic 9(9) value zeros.
+       77 trailer-found pic x value 'n'.
+       77 ckpt-file-status pic x(2) value "00".
+       77 ckpt-eof pic x value 'n'.
+       77 restart-count pic 9(5) value zeros.
+       77 restart-hours pic 999 value zeros.
+       77 restart-hash-total pic 9(9) value zeros.
+       77 checkpoint-interval pic 9(3) value 5.
+       77 ws-skip-idx pic 9(5) value zeros.
+       77 ws-remainder pic 9(3) value zeros.
+       77 ws-quotient pic 9(5) value zeros.
 
        procedure division.
        begin.
+       move 'n' to eof.
+       move zeros to record-count.
+       move zeros to total-hours.
+       move zeros to ws-hash-total.
+       move 'n' to trailer-found.
+       move 'n' to ckpt-eof.
+       open input checkpoint-file.
+       if ckpt-file-status = "00"
+           perform read-last-checkpoint until ckpt-eof = 'y'
+           close checkpoint-file
+       else
+           close checkpoint-file
+       end-if.
+
        open input in-file.
+       if in-file-status not = "00"
+           display "readFile: cannot open inputData, status = "
+               in-file-status
+           move 4 to return-code
+           goback
+       end-if.
+
+       read in-file
+           at end
+               display "readFile: inputData is empty - no header "
+                   "record"
+               close in-file
+               move 4 to return-code
+               goback
+       end-read.
+       if not hdr-is-header-rec or hdr-layout-name not = "STUDENT   "
+           display "readFile: inputData has the wrong or missing "
+               "header record - expected STUDENT layout, rejecting "
+               "file"
+           close in-file
+           move 4 to return-code
+           goback
+       end-if.
+
+       open extend checkpoint-file.
+       if ckpt-file-status = "35"
+           open output checkpoint-file
+       end-if.
+
+       if restart-count > zeros
+           display "readFile: restarting after " restart-count
+               " records already processed"
+           move restart-count to record-count
+           move restart-hours to total-hours
+           move restart-hash-total to ws-hash-total
+           perform skip-input-record
+               varying ws-skip-idx from 1 by 1
+               until ws-skip-idx > restart-count
+       end-if.
 
        read in-file at end move 'y' to eof.
+       if in-file-status not = "00" and not = "10"
+           display "readFile: read error, status = " in-file-status
+           move 'y' to eof
+       end-if.
        perform p-para until eof = 'y'.
 
        
 
-       close in-file.
+       perform reconcile.
+       perform reset-checkpoint.
+
+       close in-file checkpoint-file.
         display total-hours.
-       stop run.
+       goback.
 
 
        p-para.
 
-        add credits to total-hours.
-       	read in-file at end move 'y' to eof.
+        if trailer-tag = "TRAILR"
+            move trailer-expected-count to ws-expected-count
+            move trailer-expected-hours to ws-expected-hours
+            move trailer-expected-hash-total to ws-expected-hash-total
+            move 'y' to trailer-found
+            move 'y' to eof
+        else
+            add 1 to record-count
+            add credits to total-hours
+            add id-number-num to ws-hash-total
+            divide record-count by checkpoint-interval
+                giving ws-quotient remainder ws-remainder
+            if ws-remainder = zero
+                perform write-checkpoint
+            end-if
+       	    read in-file at end move 'y' to eof
+            if in-file-status not = "00" and not = "10"
+                display "readFile: read error, status = "
+                    in-file-status
+                move 'y' to eof
+            end-if
+        end-if.
        end-para. 
 
+       skip-input-record.
+           read in-file at end move 'y' to eof.
+       end-skip-input-record.
+
+       read-last-checkpoint.
+           read checkpoint-file at end move 'y' to ckpt-eof
+           if ckpt-eof not = 'y'
+               move ckpt-record-count to restart-count
+               move ckpt-total-hours to restart-hours
+               move ckpt-hash-total to restart-hash-total
+           end-if.
+       end-read-last-checkpoint.
+
+       write-checkpoint.
+           move record-count to ckpt-record-count
+           move total-hours to ckpt-total-hours
+           move ws-hash-total to ckpt-hash-total
+           write checkpoint-rec.
+       end-write-checkpoint.
+
+       reset-checkpoint.
+           move zeros to ckpt-record-count
+           move zeros to ckpt-total-hours
+           move zeros to ckpt-hash-total
+           write checkpoint-rec.
+       end-reset-checkpoint.
+
+
+       reconcile.
+        if trailer-found = 'y'
+            if record-count = ws-expected-count
+                    and total-hours = ws-expected-hours
+                    and ws-hash-total = ws-expected-hash-total
+                display "run is in balance"
+            else
+                display "run is out of balance"
+                display "records = " record-count " expected = "
+                    ws-expected-count
+                display "total-hours = " total-hours
+                    " expected = " ws-expected-hours
+                display "hash-total = " ws-hash-total
+                    " expected = " ws-expected-hash-total
+                move 4 to return-code
+            end-if
+        else
+            display "no trailer record found - totals unverified"
+            move 4 to return-code
+        end-if.
+       end-reconcile.
+
         end program readFile.
