@@ -0,0 +1,206 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PAY-MERGE.
+000030 AUTHOR. REGISTRAR-SYSTEMS-GROUP.
+000040 INSTALLATION. REGISTRARS-OFFICE.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*   2026-08-08  RSG  INITIAL VERSION - CROSS-REFERENCES outputData
+000100*                    PAYROLL RECORDS AGAINST THE STUDENT MASTER,
+000110*                    KEYED ON THE SHARED ID-NUMBER, SO PEOPLE
+000120*                    APPEARING IN BOTH POPULATIONS (STUDENT
+000130*                    WORKERS, GRAD ASSISTANTS) ARE REPORTED
+000140*                    WITHOUT A MANUAL TWO-PRINTOUT COMPARISON.
+000150*================================================================
+000160*
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT IN-FILE ASSIGN TO DISK
+000220         ORGANIZATION IS LINE SEQUENTIAL
+000230         FILE STATUS IS WS-IN-FILE-STATUS.
+000240     SELECT STUDENT-MASTER ASSIGN TO DISK
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS RANDOM
+000270         RECORD KEY IS STU-ID-NUMBER
+000280         FILE STATUS IS WS-MASTER-STATUS.
+000290     SELECT REPORT-FILE ASSIGN TO DISK
+000300         ORGANIZATION IS LINE SEQUENTIAL.
+000310*
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340*
+000350 FD  IN-FILE
+000360     LABEL RECORDS ARE STANDARD
+000370     VALUE OF FILE-ID IS "outputData".
+000380 01  PAY-REC.
+000390     05  PAY-EMP-ID              PIC X(04).
+000400     05  PAY-EMP-NAME            PIC X(10).
+000410     05  PAY-SALARY              PIC 9(05).
+000420     05  PAY-NO-OF-DEPT          PIC X(01).
+000430     05  PAY-FICA                PIC 9(05).
+000440     05  PAY-STATE-TAX           PIC 9(06).
+000450     05  PAY-FEDERAL-TAX         PIC 9(06).
+000460     05  PAY-NET-PAY             PIC S9(06).
+000470 01  PAY-TRAILER-REC.
+000480     05  PAY-TRL-TAG             PIC X(06).
+000490     05  PAY-TRL-TOTAL-SALARY    PIC 9(07).
+000500     05  PAY-TRL-TOTAL-FICA     PIC 9(07).
+000510     05  PAY-TRL-TOTAL-STATE-TAX PIC 9(07).
+000520     05  PAY-TRL-TOTAL-FED-TAX   PIC 9(07).
+000530*
+000540 FD  STUDENT-MASTER
+000550     LABEL RECORDS ARE STANDARD
+000560     VALUE OF FILE-ID IS "studentMaster".
+000570     COPY "stumstr.cpy".
+000580*
+000590 FD  REPORT-FILE
+000600     LABEL RECORDS ARE STANDARD
+000610     VALUE OF FILE-ID IS "payMerge".
+000620 01  RPT-LINE                    PIC X(80).
+000630*
+000640 WORKING-STORAGE SECTION.
+000650*----------------------------------------------------------------
+000660* PRINT LINE LAYOUTS
+000670*----------------------------------------------------------------
+000680 01  WS-HEADER-1.
+000690     05  FILLER                  PIC X(22) VALUE SPACES.
+000700     05  FILLER                  PIC X(34) VALUE
+000710         "PAYROLL / STUDENT CROSS-REFERENCE".
+000720     05  FILLER                  PIC X(04) VALUE SPACES.
+000730     05  FILLER                  PIC X(06) VALUE "PAGE  ".
+000740     05  HDR-PAGE-NO             PIC ZZ9.
+000750 01  WS-HEADER-2.
+000760     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+000770     05  HDR-RUN-DATE            PIC X(08).
+000780 01  WS-COLUMN-HDR.
+000790     05  FILLER                  PIC X(10) VALUE "ID-NUMBER".
+000800     05  FILLER                  PIC X(15) VALUE "STUDENT-NAME".
+000810     05  FILLER                  PIC X(08) VALUE "DEPT".
+000820     05  FILLER                  PIC X(10) VALUE "NET-PAY".
+000830 01  WS-DETAIL-LINE.
+000840     05  DTL-ID-NUMBER           PIC X(04).
+000850     05  FILLER                  PIC X(06) VALUE SPACES.
+000860     05  DTL-STUDENT-NAME        PIC X(10).
+000870     05  FILLER                  PIC X(05) VALUE SPACES.
+000880     05  DTL-DEPT                PIC X(04).
+000890     05  FILLER                  PIC X(04) VALUE SPACES.
+000900     05  DTL-NET-PAY             PIC -(5)9.
+000910 01  WS-TOTAL-LINE.
+000920     05  FILLER                  PIC X(10) VALUE SPACES.
+000930     05  FILLER                  PIC X(20) VALUE
+000940         "RECORDS MATCHED:    ".
+000950     05  TTL-MATCH-COUNT         PIC ZZZ9.
+000960*----------------------------------------------------------------
+000970* CONTROL FIELDS
+000980*----------------------------------------------------------------
+000990 77  WS-IN-FILE-STATUS           PIC X(02) VALUE "00".
+001000 77  WS-MASTER-STATUS            PIC X(02) VALUE "00".
+001005 77  WS-MASTER-OPENED-SW         PIC X(01) VALUE "N".
+001006     88  WS-MASTER-IS-OPENED         VALUE "Y".
+001010 77  WS-EOF-SW                   PIC X(01) VALUE "N".
+001020 77  WS-RUN-DATE                 PIC X(08) VALUE SPACES.
+001030 77  WS-SYSTEM-DATE              PIC 9(08) VALUE ZEROS.
+001040 77  WS-PAGE-NO                  PIC 999 VALUE ZEROS.
+001050 77  WS-MATCH-COUNT              PIC 9(04) VALUE ZEROS.
+001060*
+001070 PROCEDURE DIVISION.
+001080*================================================================
+001090* 0000-MAINLINE
+001100*================================================================
+001110 0000-MAINLINE.
+001120     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001130     IF WS-EOF-SW NOT = "Y"
+001140         READ IN-FILE AT END MOVE "Y" TO WS-EOF-SW
+001150         PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+001160             UNTIL WS-EOF-SW = "Y"
+001170     END-IF.
+001180     PERFORM 2300-WRITE-MATCH-TOTAL
+001185         THRU 2300-WRITE-MATCH-TOTAL-EXIT.
+001190     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001200     GOBACK.
+001210*
+001220 1000-INITIALIZE.
+001230     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+001240     MOVE WS-SYSTEM-DATE TO WS-RUN-DATE.
+001250     OPEN INPUT IN-FILE.
+001260     IF WS-IN-FILE-STATUS NOT = "00"
+001270         DISPLAY "PAY-MERGE: CANNOT OPEN outputData, STATUS = "
+001280             WS-IN-FILE-STATUS
+001290         MOVE 4 TO RETURN-CODE
+001300         MOVE "Y" TO WS-EOF-SW
+001310     END-IF.
+001320     IF WS-EOF-SW NOT = "Y"
+001330         OPEN INPUT STUDENT-MASTER
+001340         IF WS-MASTER-STATUS NOT = "00"
+001350             DISPLAY "PAY-MERGE: CANNOT OPEN STUDENT MASTER, "
+001360                 "STATUS = " WS-MASTER-STATUS
+001370             MOVE 4 TO RETURN-CODE
+001380             MOVE "Y" TO WS-EOF-SW
+001390         ELSE
+001395             MOVE "Y" TO WS-MASTER-OPENED-SW
+001400         END-IF
+001401     END-IF.
+001410     OPEN OUTPUT REPORT-FILE.
+001420     ADD 1 TO WS-PAGE-NO.
+001430     PERFORM 1100-WRITE-PAGE-HEADER
+001440         THRU 1100-WRITE-PAGE-HEADER-EXIT.
+001450 1000-INITIALIZE-EXIT.
+001460     EXIT.
+001470*
+001480 1100-WRITE-PAGE-HEADER.
+001490     MOVE WS-PAGE-NO TO HDR-PAGE-NO.
+001500     WRITE RPT-LINE FROM WS-HEADER-1 AFTER ADVANCING PAGE.
+001510     MOVE WS-RUN-DATE TO HDR-RUN-DATE.
+001520     WRITE RPT-LINE FROM WS-HEADER-2 AFTER ADVANCING 1 LINE.
+001530     WRITE RPT-LINE FROM SPACES AFTER ADVANCING 1 LINE.
+001540     WRITE RPT-LINE FROM WS-COLUMN-HDR AFTER ADVANCING 1 LINE.
+001550 1100-WRITE-PAGE-HEADER-EXIT.
+001560     EXIT.
+001570*
+001580 2000-PROCESS-RECORD.
+001590     IF PAY-TRL-TAG = "TRAILR"
+001600         MOVE "Y" TO WS-EOF-SW
+001610     ELSE
+001620         MOVE PAY-EMP-ID TO STU-ID-NUMBER
+001630         READ STUDENT-MASTER
+001640             NOT INVALID KEY
+001650                 PERFORM 2100-WRITE-MATCH-LINE
+001660                     THRU 2100-WRITE-MATCH-LINE-EXIT
+001670         END-READ
+001680         READ IN-FILE AT END MOVE "Y" TO WS-EOF-SW
+001690     END-IF.
+001700 2000-PROCESS-RECORD-EXIT.
+001710     EXIT.
+001720*
+001730 2100-WRITE-MATCH-LINE.
+001740     MOVE PAY-EMP-ID TO DTL-ID-NUMBER.
+001750     MOVE STU-NAME TO DTL-STUDENT-NAME.
+001760     MOVE STU-DEPT TO DTL-DEPT.
+001770     MOVE PAY-NET-PAY TO DTL-NET-PAY.
+001780     WRITE RPT-LINE FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE.
+001790     ADD 1 TO WS-MATCH-COUNT.
+001800 2100-WRITE-MATCH-LINE-EXIT.
+001810     EXIT.
+001820*
+001830 2300-WRITE-MATCH-TOTAL.
+001840     WRITE RPT-LINE FROM SPACES AFTER ADVANCING 1 LINE.
+001850     MOVE WS-MATCH-COUNT TO TTL-MATCH-COUNT.
+001860     WRITE RPT-LINE FROM WS-TOTAL-LINE AFTER ADVANCING 1 LINE.
+001870 2300-WRITE-MATCH-TOTAL-EXIT.
+001880     EXIT.
+001890*
+001900 9000-TERMINATE.
+001910     IF WS-IN-FILE-STATUS = "00"
+001920         CLOSE IN-FILE
+001930     END-IF.
+001940     IF WS-MASTER-IS-OPENED
+001950         CLOSE STUDENT-MASTER
+001960     END-IF.
+001970     CLOSE REPORT-FILE.
+001980 9000-TERMINATE-EXIT.
+001990     EXIT.
+002000*
+002010 END PROGRAM PAY-MERGE.
