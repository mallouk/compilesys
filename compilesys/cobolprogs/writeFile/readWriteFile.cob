@@ -9,6 +9,29 @@
         select out-file assign to disk
         organization is line sequential.
 
+        select register-file assign to disk
+        organization is line sequential.
+
+        select ytd-master assign to disk
+        organization is indexed
+        access mode is random
+        record key is ytd-emp-id
+        file status is ytd-status.
+
+        select reject-file assign to disk
+        organization is line sequential.
+
+        select exception-report assign to disk
+        organization is line sequential.
+
+        select checkpoint-file assign to disk
+        organization is line sequential
+        file status is ckpt-status.
+
+        select audit-file assign to disk
+        organization is line sequential
+        file status is audit-status.
+
         data division.
 
         file section.
@@ -17,40 +40,518 @@
         label records are standard
         value of file-id is"inputData".
         01 in-rec.
+        03 rec-type pic x(1).
+        03 emp-id-number pic x(4).
+        03 emp-id-number-num redefines emp-id-number pic 9(4).
         03 emp-name pic x(10).
-        03 salary pic x(5).
+        03 salary pic 9(5).
         03 no-of-dept pic x.
-        03 fica pic x(5).
-        03 state-tax pic x(6).
-        03 federal-tax pic x(6).
+        03 fica pic 9(5).
+        03 state-tax pic 9(6).
+        03 federal-tax pic 9(6).
+
+        01 header-record redefines in-rec.
+        COPY "rdrhdr.cpy".
 
        fd out-file
        label records are standard
        value of file-id is"outputData".
        01 out-rec.
+       03 emp-id-number1 pic x(4).
+       03 emp-id-number1-num redefines emp-id-number1 pic 9(4).
        03 emp-name1 pic x(10).
-       03 salary1 pic x(5).
+       03 salary1 pic 9(5).
        03 no-of-dept1 pic x.
-       03 fica1 pic x(5).
-       03 state-tax1 pic x(6).
-       03 federal-tax1 pic x(6).
+       03 fica1 pic 9(5).
+       03 state-tax1 pic 9(6).
+       03 federal-tax1 pic 9(6).
+       03 net-pay1 pic s9(6).
+
+       01 trailer-out-rec.
+       03 trl-tag pic x(6) value "TRAILR".
+       03 trl-total-salary pic 9(7).
+       03 trl-total-fica pic 9(7).
+       03 trl-total-state-tax pic 9(7).
+       03 trl-total-federal-tax pic 9(7).
+       03 trl-hash-total pic 9(9).
+
+       fd register-file
+       label records are standard
+       value of file-id is"payrollRegister".
+       01 page-header-1.
+       03 filler pic x(25) value spaces.
+       03 filler pic x(16) value "PAYROLL REGISTER".
+       03 filler pic x(02) value spaces.
+       03 filler pic x(06) value "PAGE  ".
+       03 hdr-page-no pic zz9.
+       01 page-header-2.
+       03 filler pic x(10) value "run date: ".
+       03 hdr-run-date pic x(8).
+       01 column-header-rec.
+       03 filler pic x(08) value "emp-id".
+       03 filler pic x(12) value "name".
+       03 filler pic x(08) value "salary".
+       03 filler pic x(08) value "fica".
+       03 filler pic x(10) value "state-tax".
+       03 filler pic x(09) value "fed-tax".
+       03 filler pic x(08) value "net-pay".
+       01 register-blank-line pic x(80).
+       01 register-detail-rec.
+       03 reg-emp-id-number pic x(4).
+       03 reg-emp-name pic x(10).
+       03 reg-salary pic 9(5).
+       03 reg-no-of-dept pic x.
+       03 reg-fica pic 9(5).
+       03 reg-state-tax pic 9(6).
+       03 reg-federal-tax pic 9(6).
+       03 reg-net-pay pic s9(6).
+
+       fd ytd-master
+       label records are standard
+       value of file-id is"payrollYTD".
+       01 ytd-rec.
+       03 ytd-emp-id pic x(4).
+       03 ytd-salary pic 9(7).
+       03 ytd-fica pic 9(7).
+       03 ytd-state-tax pic 9(7).
+       03 ytd-federal-tax pic 9(7).
+       03 ytd-net-pay pic s9(7).
+
+       fd reject-file
+       label records are standard
+       value of file-id is"payrollReject".
+       01 reject-rec pic x(38).
+
+       fd exception-report
+       label records are standard
+       value of file-id is"payrollExceptions".
+       01 exception-line pic x(60).
+
+       fd checkpoint-file
+       label records are standard
+       value of file-id is"readWriteFileCheckpoint".
+       01 checkpoint-rec.
+       03 ckpt-record-count pic 9(5).
+       03 ckpt-total-salary pic 9(7).
+       03 ckpt-total-fica pic 9(7).
+       03 ckpt-total-state-tax pic 9(7).
+       03 ckpt-total-federal-tax pic 9(7).
+       03 ckpt-reject-count pic 9(5).
+       03 ckpt-page-no pic 999.
+       03 ckpt-line-count pic 99.
+       03 ckpt-in-hash-total pic 9(9).
+       03 ckpt-out-hash-total pic 9(9).
+       03 ckpt-reject-hash-total pic 9(9).
+
+       fd audit-file
+       label records are standard
+       value of file-id is"payrollAudit".
+       01 audit-rec.
+       03 audit-run-date pic x(8).
+       03 audit-run-time pic x(8).
+       03 audit-emp-id pic x(4).
+       03 audit-salary pic 9(5).
+       03 audit-fica pic 9(5).
+       03 audit-state-tax pic 9(6).
+       03 audit-federal-tax pic 9(6).
+       03 audit-net-pay pic s9(6).
 
        working-storage section.
 
        77 eof pic x value'n'.
+       77 total-salary pic 9(7) value zeros.
+       77 total-fica pic 9(7) value zeros.
+       77 total-state-tax pic 9(7) value zeros.
+       77 total-federal-tax pic 9(7) value zeros.
+       77 ws-in-hash-total pic 9(9) value zeros.
+       77 ws-out-hash-total pic 9(9) value zeros.
+       77 ws-reject-hash-total pic 9(9) value zeros.
+       77 ytd-status pic x(2) value "00".
+       77 ws-valid-sw pic x value 'y'.
+       77 ws-reject-reason pic x(20) value spaces.
+       77 reject-count pic 9(5) value zeros.
+       77 record-count pic 9(5) value zeros.
+       77 ckpt-status pic x(2) value "00".
+       77 ckpt-eof pic x value 'n'.
+       77 restart-count pic 9(5) value zeros.
+       77 restart-salary pic 9(7) value zeros.
+       77 restart-fica pic 9(7) value zeros.
+       77 restart-state-tax pic 9(7) value zeros.
+       77 restart-federal-tax pic 9(7) value zeros.
+       77 restart-reject-count pic 9(5) value zeros.
+       77 restart-page-no pic 999 value zeros.
+       77 restart-line-count pic 99 value zeros.
+       77 restart-in-hash-total pic 9(9) value zeros.
+       77 restart-out-hash-total pic 9(9) value zeros.
+       77 restart-reject-hash-total pic 9(9) value zeros.
+       77 checkpoint-interval pic 9(3) value 5.
+       77 ws-skip-idx pic 9(5) value zeros.
+       77 ws-remainder pic 9(3) value zeros.
+       77 ws-quotient pic 9(5) value zeros.
+       77 ws-page-no pic 999 value zeros.
+       77 ws-line-count pic 99 value zeros.
+       77 ws-lines-per-page pic 99 value 40.
+       77 ws-run-date pic x(8) value spaces.
+       77 ws-system-date pic 9(8) value zeros.
+       77 ws-run-time pic x(8) value spaces.
+       77 ws-system-time pic 9(8) value zeros.
+       77 audit-status pic x(2) value "00".
+       77 ws-run-mode pic x(1) value spaces.
+           88 run-mode-copy-only value "C" "c".
+           88 run-mode-compute-validate value "V" "v".
+           88 run-mode-validate-only value "N" "n".
 
        procedure division.
        begin.
+       move 'n' to eof.
+       move zeros to record-count.
+       move zeros to total-salary.
+       move zeros to total-fica.
+       move zeros to total-state-tax.
+       move zeros to total-federal-tax.
+       move zeros to reject-count.
+       move zeros to ws-page-no.
+       move zeros to ws-line-count.
+       move zeros to ws-in-hash-total.
+       move zeros to ws-out-hash-total.
+       move zeros to ws-reject-hash-total.
+       move 'n' to ckpt-eof.
+       accept ws-system-date from date yyyymmdd.
+       move ws-system-date to ws-run-date.
+       accept ws-system-time from time.
+       move ws-system-time to ws-run-time.
+       accept ws-run-mode from command-line.
+       if ws-run-mode = spaces
+           move "V" to ws-run-mode
+       end-if.
+       if run-mode-validate-only
+           display "readWriteFile: running in VALIDATE-ONLY "
+               "(no-write) mode"
+       end-if.
+       if run-mode-copy-only
+           display "readWriteFile: running in COPY-ONLY mode"
+       end-if.
+       open input checkpoint-file.
+       if ckpt-status = "00"
+           perform read-last-checkpoint until ckpt-eof = 'y'
+           close checkpoint-file
+       else
+           close checkpoint-file
+       end-if.
+
        open input in-file.
-       open output out-file.
+
+       read in-file
+           at end
+               display "readWriteFile: inputData is empty - no "
+                   "header record"
+               close in-file
+               move 4 to return-code
+               goback
+       end-read.
+       if not hdr-is-header-rec or hdr-layout-name not = "PAYROLL   "
+           display "readWriteFile: inputData has the wrong or "
+               "missing header record - expected PAYROLL layout, "
+               "rejecting file"
+           close in-file
+           move 4 to return-code
+           goback
+       end-if.
+
+       if restart-count > zeros
+           display "readWriteFile: restarting after " restart-count
+               " records already processed"
+           move restart-count to record-count
+           move restart-salary to total-salary
+           move restart-fica to total-fica
+           move restart-state-tax to total-state-tax
+           move restart-federal-tax to total-federal-tax
+           move restart-reject-count to reject-count
+           move restart-page-no to ws-page-no
+           move restart-line-count to ws-line-count
+           move restart-in-hash-total to ws-in-hash-total
+           move restart-out-hash-total to ws-out-hash-total
+           move restart-reject-hash-total to ws-reject-hash-total
+           if not run-mode-validate-only
+               open extend out-file
+               open extend register-file
+           end-if
+           open extend reject-file
+           open extend exception-report
+           perform skip-input-record
+               varying ws-skip-idx from 1 by 1
+               until ws-skip-idx > restart-count
+       else
+           if not run-mode-validate-only
+               open output out-file
+               open output register-file
+           end-if
+           open output reject-file
+           open output exception-report
+       end-if.
+
+       open extend checkpoint-file.
+       if ckpt-status = "35"
+           open output checkpoint-file
+       end-if.
+
+       open i-o ytd-master.
+       if ytd-status = "35"
+           open output ytd-master
+           close ytd-master
+           open i-o ytd-master
+       end-if.
+
+       open extend audit-file.
+       if audit-status = "35"
+           open output audit-file
+       end-if.
+
+       if not run-mode-validate-only
+           perform write-page-header
+       end-if.
 
        read in-file at end move 'y' to eof.
        perform p-para until eof = 'y'.
-       display federal-tax1.
+       if not run-mode-validate-only
+           perform write-trailer
+       end-if.
+       display "total salary = " total-salary.
+       display "total fica = " total-fica.
+       display "total state tax = " total-state-tax.
+       display "total federal tax = " total-federal-tax.
+       display "rejected records = " reject-count.
+       if reject-count > zeros
+           move 4 to return-code
+       end-if.
+       if ws-in-hash-total = ws-out-hash-total + ws-reject-hash-total
+           display "hash total in balance = " ws-in-hash-total
+       else
+           display "hash total out of balance - in = "
+               ws-in-hash-total
+           display "    out = " ws-out-hash-total
+               " reject = " ws-reject-hash-total
+           move 4 to return-code
+       end-if.
+       perform reset-checkpoint.
 
-       close in-file out-file.
-       stop run.
+       close in-file ytd-master reject-file exception-report
+           checkpoint-file audit-file.
+       if not run-mode-validate-only
+           close out-file register-file
+       end-if.
+       goback.
        p-para.
-           write out-rec from in-rec after advancing 2 line.
+           add 1 to record-count.
+           add emp-id-number-num to ws-in-hash-total.
+           if run-mode-copy-only
+               move 'y' to ws-valid-sw
+               move spaces to ws-reject-reason
+           else
+               perform validate-record
+           end-if.
+           if ws-valid-sw = 'y'
+               move emp-id-number to emp-id-number1
+               move emp-name to emp-name1
+               move salary to salary1
+               move no-of-dept to no-of-dept1
+               move fica to fica1
+               move state-tax to state-tax1
+               move federal-tax to federal-tax1
+               if run-mode-copy-only
+                   move salary1 to net-pay1
+               else
+                   compute net-pay1 =
+                       salary1 - fica1 - state-tax1 - federal-tax1
+               end-if
+               add salary1 to total-salary
+               add fica1 to total-fica
+               add state-tax1 to total-state-tax
+               add federal-tax1 to total-federal-tax
+               add emp-id-number1-num to ws-out-hash-total
+               if not run-mode-validate-only
+                   if ws-line-count >= ws-lines-per-page
+                       perform write-page-header
+                   end-if
+                   write out-rec after advancing 2 line
+                   move emp-id-number1 to reg-emp-id-number
+                   move emp-name1 to reg-emp-name
+                   move salary1 to reg-salary
+                   move no-of-dept1 to reg-no-of-dept
+                   move fica1 to reg-fica
+                   move state-tax1 to reg-state-tax
+                   move federal-tax1 to reg-federal-tax
+                   move net-pay1 to reg-net-pay
+                   write register-detail-rec after advancing 2 line
+                   add 2 to ws-line-count
+                   perform update-ytd
+                   perform write-audit-record
+               end-if
+           else
+               perform reject-record
+           end-if.
+           divide record-count by checkpoint-interval
+               giving ws-quotient remainder ws-remainder.
+           if ws-remainder = zero
+               perform write-checkpoint
+           end-if.
        read in-file at end move 'y' to eof.
+
+       validate-record.
+           move 'y' to ws-valid-sw
+           move spaces to ws-reject-reason
+           if emp-id-number = spaces
+               move 'n' to ws-valid-sw
+               move "missing emp-id-number" to ws-reject-reason
+           else
+               if salary not numeric
+                   move 'n' to ws-valid-sw
+                   move "salary not numeric" to ws-reject-reason
+               else
+                   if fica not numeric
+                       move 'n' to ws-valid-sw
+                       move "fica not numeric" to ws-reject-reason
+                   else
+                       if state-tax not numeric
+                           move 'n' to ws-valid-sw
+                           move "state tax not numeric" to
+                               ws-reject-reason
+                       else
+                           if federal-tax not numeric
+                               move 'n' to ws-valid-sw
+                               move "federal tax not numeric" to
+                                   ws-reject-reason
+                           else
+                               if (fica + state-tax + federal-tax)
+                                   > salary
+                                   move 'n' to ws-valid-sw
+                                   move "deductions exceed salary" to
+                                       ws-reject-reason
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if.
+       end-validate-record.
+
+       reject-record.
+           add 1 to reject-count
+           add emp-id-number-num to ws-reject-hash-total
+           move in-rec to reject-rec
+           write reject-rec
+           move spaces to exception-line
+           string "emp-id=" emp-id-number
+               " name=" emp-name
+               " reason=" ws-reject-reason
+               delimited by size into exception-line
+           write exception-line.
+       end-reject-record.
+
+       write-trailer.
+           move total-salary to trl-total-salary
+           move total-fica to trl-total-fica
+           move total-state-tax to trl-total-state-tax
+           move total-federal-tax to trl-total-federal-tax
+           move ws-out-hash-total to trl-hash-total
+           write trailer-out-rec after advancing 2 line.
+       end-write-trailer.
+
+       write-page-header.
+           add 1 to ws-page-no.
+           move ws-page-no to hdr-page-no.
+           write page-header-1 after advancing page.
+           move ws-run-date to hdr-run-date.
+           write page-header-2 after advancing 1 line.
+           write register-blank-line from spaces
+               after advancing 1 line.
+           write column-header-rec after advancing 1 line.
+           write register-blank-line from spaces
+               after advancing 1 line.
+           move zeros to ws-line-count.
+       end-write-page-header.
+
+       write-audit-record.
+           move ws-run-date to audit-run-date
+           move ws-run-time to audit-run-time
+           move emp-id-number1 to audit-emp-id
+           move salary1 to audit-salary
+           move fica1 to audit-fica
+           move state-tax1 to audit-state-tax
+           move federal-tax1 to audit-federal-tax
+           move net-pay1 to audit-net-pay
+           write audit-rec.
+       end-write-audit-record.
+
+       update-ytd.
+           move emp-id-number1 to ytd-emp-id
+           read ytd-master
+               invalid key
+                   move salary1 to ytd-salary
+                   move fica1 to ytd-fica
+                   move state-tax1 to ytd-state-tax
+                   move federal-tax1 to ytd-federal-tax
+                   move net-pay1 to ytd-net-pay
+                   write ytd-rec
+               not invalid key
+                   add salary1 to ytd-salary
+                   add fica1 to ytd-fica
+                   add state-tax1 to ytd-state-tax
+                   add federal-tax1 to ytd-federal-tax
+                   add net-pay1 to ytd-net-pay
+                   rewrite ytd-rec
+           end-read.
+       end-update-ytd.
+
+       skip-input-record.
+           read in-file at end move 'y' to eof.
+       end-skip-input-record.
+
+       read-last-checkpoint.
+           read checkpoint-file at end move 'y' to ckpt-eof
+           if ckpt-eof not = 'y'
+               move ckpt-record-count to restart-count
+               move ckpt-total-salary to restart-salary
+               move ckpt-total-fica to restart-fica
+               move ckpt-total-state-tax to restart-state-tax
+               move ckpt-total-federal-tax to restart-federal-tax
+               move ckpt-reject-count to restart-reject-count
+               move ckpt-page-no to restart-page-no
+               move ckpt-line-count to restart-line-count
+               move ckpt-in-hash-total to restart-in-hash-total
+               move ckpt-out-hash-total to restart-out-hash-total
+               move ckpt-reject-hash-total to restart-reject-hash-total
+           end-if.
+       end-read-last-checkpoint.
+
+       write-checkpoint.
+           move record-count to ckpt-record-count
+           move total-salary to ckpt-total-salary
+           move total-fica to ckpt-total-fica
+           move total-state-tax to ckpt-total-state-tax
+           move total-federal-tax to ckpt-total-federal-tax
+           move reject-count to ckpt-reject-count
+           move ws-page-no to ckpt-page-no
+           move ws-line-count to ckpt-line-count
+           move ws-in-hash-total to ckpt-in-hash-total
+           move ws-out-hash-total to ckpt-out-hash-total
+           move ws-reject-hash-total to ckpt-reject-hash-total
+           write checkpoint-rec.
+       end-write-checkpoint.
+
+       reset-checkpoint.
+           move zeros to ckpt-record-count
+           move zeros to ckpt-total-salary
+           move zeros to ckpt-total-fica
+           move zeros to ckpt-total-state-tax
+           move zeros to ckpt-total-federal-tax
+           move zeros to ckpt-reject-count
+           move zeros to ckpt-page-no
+           move zeros to ckpt-line-count
+           move zeros to ckpt-in-hash-total
+           move zeros to ckpt-out-hash-total
+           move zeros to ckpt-reject-hash-total
+           write checkpoint-rec.
+       end-reset-checkpoint.
+
         end program readWriteFile.
